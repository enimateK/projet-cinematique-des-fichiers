@@ -1,3 +1,4 @@
+       >>SOURCE FORMAT FREE
         IDENTIFICATION DIVISION.
         PROGRAM-ID. Ski.
 
@@ -35,10 +36,38 @@
                SELECT feleve ASSIGN TO "eleve.dat"
                ORGANIZATION IS INDEXED
                ACCESS IS dynamic
-               RECORD KEY IS fe_num 
+               RECORD KEY IS fe_num
                ALTERNATE RECORD KEY IS fe_nom WITH DUPLICATES
                FILE STATUS IS fe_stat.
-                                 
+
+               SELECT fainscript ASSIGN TO "ainscription.dat"
+               ORGANIZATION SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS ai_stat.
+
+               SELECT ffacture ASSIGN TO "facture.dat"
+               ORGANIZATION indexed
+               ACCESS IS dynamic
+               RECORD KEY IS ft_numFact
+               ALTERNATE RECORD KEY IS ft_numE WITH DUPLICATES
+               FILE STATUS IS ft_stat.
+
+               SELECT fcheckpt ASSIGN TO "archive.chk"
+               ORGANIZATION indexed
+               ACCESS IS dynamic
+               RECORD KEY IS ck_id
+               FILE STATUS IS ck_stat.
+
+               SELECT froster ASSIGN TO "roster.dat"
+               ORGANIZATION SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS fr_stat.
+
+               SELECT faudit ASSIGN TO "audit.dat"
+               ORGANIZATION SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS au_stat.
+
         DATA DIVISION.
         FILE SECTION.
                FD fprof.
@@ -58,9 +87,12 @@
 
                FD finscription.
                 01 insTampon.
-                  02 fi_cleins PIC X(13).         
+                  02 fi_cleins PIC X(13).
                   02 fi_numC PIC 9(6).
                   02 fi_numE PIC 9(6).
+                  02 fi_typeAbo PIC X(11).
+                  02 fi_noSeance PIC 9(2).
+                  02 fi_annee PIC 9(4).
 
                 FD fcours.
                 01 cTampon.
@@ -71,6 +103,7 @@
                   02 fc_type PIC X(30).
                   02 fc_jour PIC 9(2).
                   02 fc_mois PIC 9(2).
+                  02 fc_annee PIC 9(4).
                   02 fc_capacite PIC 9(4).
 
                 FD farchives.
@@ -82,8 +115,59 @@
                   02 fa_type PIC X(30).
                   02 fa_jour PIC 9(2).
                   02 fa_mois PIC 9(2).
+                  02 fa_annee PIC 9(4).
                   02 fa_capacite PIC 9(4).
 
+                FD fainscript.
+                01 aiTampon.
+                  02 ai_cleins PIC X(13).
+                  02 ai_numC PIC 9(6).
+                  02 ai_numE PIC 9(6).
+                  02 ai_annee PIC 9(4).
+
+                FD ffacture.
+                01 ftTampon.
+                  02 ft_numFact PIC 9(6).
+                  02 ft_numE PIC 9(4).
+                  02 ft_typeAbo PIC X(11).
+                  02 ft_nbSeances PIC 9(2).
+                  02 ft_tarif PIC 9(4)V99.
+                  02 ft_statut PIC X(10).
+
+                FD fcheckpt.
+                01 ckTampon.
+                  02 ck_id PIC 9(1).
+                  02 ck_numC PIC 9(4).
+                  02 ck_totalCours PIC 9(6).
+                  02 ck_totalIns PIC 9(6).
+                  02 ck_coursSkiA PIC 9(6).
+                  02 ck_coursSkiF PIC 9(6).
+                  02 ck_coursSnow PIC 9(6).
+                  02 ck_insSkiA PIC 9(6).
+                  02 ck_insSkiF PIC 9(6).
+                  02 ck_insSnow PIC 9(6).
+
+                FD froster.
+                01 frTampon.
+                  02 fr_num PIC 9(4).
+                  02 fr_activite PIC X(30).
+                  02 fr_horaire PIC X(30).
+                  02 fr_jour PIC 9(2).
+                  02 fr_mois PIC 9(2).
+                  02 fr_nomProf PIC X(30).
+                  02 fr_prenomProf PIC X(30).
+                  02 fr_nomEleve PIC A(20).
+                  02 fr_prenomEleve PIC A(20).
+
+                FD faudit.
+                01 auTampon.
+                  02 au_date PIC 9(6).
+                  02 au_heure PIC 9(8).
+                  02 au_paragraphe PIC X(20).
+                  02 au_cle PIC 9(6).
+                  02 au_ancienne PIC X(110).
+                  02 au_nouvelle PIC X(110).
+
         WORKING-STORAGE SECTION.
 
                 77 fp_stat PIC 9(2).
@@ -91,17 +175,23 @@
                 77 fc_stat PIC 9(2).
                 77 fa_stat PIC 9(2).
                 77 fe_stat PIC 9(2).
+                77 ai_stat PIC 9(2).
+                77 ft_stat PIC 9(2).
+                77 ck_stat PIC 9(2).
+                77 WcheckExists PIC 9 VALUE 0.
                 77 Wrep PIC 9.
+                77 WseancesRestantes PIC S9(3).
+                77 WseancesExces PIC 9(3).
                 77 Wfin PIC 9.
                 77 Wchoix PIC 9(2).
                 77 Wnum PIC 9(6).
                 77 Wnum2 PIC 9(6).
+                77 WabonnementNum PIC 9(6).
                 77 Wtrouve PIC 9.
                 77 Wnom PIC A(20).
                 77 Wprenom PIC A(20).
                 77 Wjour PIC 9(2).
                 77 Wmois PIC 9(2).
-                77 Wannee PIC 9(4).
                 77 WnumArchive PIC X(30).
                 77 Wqualif PIC 9.
                 77 Wactiv PIC 9.
@@ -124,6 +214,53 @@
                 77 WtotalCoursSkiF PIC 9(6).
                 77 WmoyenneCoursSkiF PIC 9(2)V9(3).
                 77 Wcdc PIC X(11).
+                77 Winscrire PIC 9.
+                77 WcompteInscrits PIC 9(4).
+                77 WtotalCoursArchive PIC 9(6).
+                77 WtotalInsArchive PIC 9(6).
+                77 WarchCoursSkiA PIC 9(6).
+                77 WarchCoursSkiF PIC 9(6).
+                77 WarchCoursSnow PIC 9(6).
+                77 WarchInsSkiA PIC 9(6).
+                77 WarchInsSkiF PIC 9(6).
+                77 WarchInsSnow PIC 9(6).
+                77 WanneeArchive PIC 9(4).
+                77 WcoursNumArch PIC 9(4).
+                77 WabonnementEnCours PIC 9 VALUE 0.
+                77 WfactNumE PIC 9(4).
+                77 WfactType PIC X(11).
+                77 WfactNb PIC 9(2).
+                77 WfactTarif PIC 9(4)V99.
+                77 WpaieChoix PIC 9.
+                77 WtarifDec PIC 9(4)V99 VALUE 80.00.
+                77 WtarifProg PIC 9(4)V99 VALUE 140.00.
+                77 WtarifMait PIC 9(4)V99 VALUE 190.00.
+                77 WtarifUnit PIC 9(4)V99 VALUE 25.00.
+                77 WnbSeanceDec PIC 9(2) VALUE 2.
+                77 WnbSeanceProg PIC 9(2) VALUE 4.
+                77 WnbSeanceMait PIC 9(2) VALUE 6.
+                77 WabonnementType PIC X(11) VALUE SPACES.
+                77 WseanceCourante PIC 9(2) VALUE 0.
+                77 WcptDec PIC 9(2).
+                77 WcptProg PIC 9(2).
+                77 WcptMait PIC 9(2).
+                77 WconflitProf PIC 9 VALUE 0.
+                77 WconflitNum PIC 9(4) VALUE 0.
+                77 WresumeCheck PIC 9 VALUE 0.
+                77 WarchiveExiste PIC 9 VALUE 0.
+                77 WcibleJour PIC 9(2).
+                77 WcibleMois PIC 9(2).
+                77 WcibleAnnee PIC 9(4).
+                77 WcibleHoraire PIC X(30).
+                77 WcibleNum PIC 9(4).
+                77 WinscrireOK PIC 9 VALUE 0.
+                77 WabonnementReussites PIC 9(2) VALUE 0.
+                77 fr_stat PIC 9(2).
+                77 au_stat PIC 9(2).
+                77 Waud_para PIC X(20).
+                77 Waud_cle PIC 9(6).
+                77 Waud_anc PIC X(110).
+                77 Waud_nouv PIC X(110).
 
 
         PROCEDURE DIVISION.
@@ -158,7 +295,31 @@
                 IF fe_stat = 35 THEN
                   OPEN OUTPUT feleve
                 END-IF
-                CLOSE feleve               
+                CLOSE feleve
+
+                OPEN EXTEND fainscript
+                IF ai_stat =35 THEN
+                  OPEN OUTPUT fainscript
+                END-IF
+                CLOSE fainscript
+
+                OPEN I-O ffacture
+                IF ft_stat =35 THEN
+                  OPEN OUTPUT ffacture
+                END-IF
+                CLOSE ffacture
+
+                OPEN I-O fcheckpt
+                IF ck_stat =35 THEN
+                  OPEN OUTPUT fcheckpt
+                END-IF
+                CLOSE fcheckpt
+
+                OPEN EXTEND faudit
+                IF au_stat =35 THEN
+                  OPEN OUTPUT faudit
+                END-IF
+                CLOSE faudit
 
 
 
@@ -179,7 +340,7 @@
               ACCEPT mdp
               DISPLAY '-----------------------------------------------'
               IF identifiant = 'admin' AND mdp = 'admin' THEN
-                PERFORM WITH TEST AFTER UNTIL Wchoix < 1 OR Wchoix > 18
+                PERFORM WITH TEST AFTER UNTIL Wchoix < 1 OR Wchoix > 25
                 DISPLAY '---------------- ACCUEIL -------------------' 
                 DISPLAY 'Que souhaitez-vous faire?'
                 DISPLAY ' ' 
@@ -212,6 +373,14 @@
                 DISPLAY ' Statistiques' 
                 DISPLAY '20 - Fréquentation par date'
                 DISPLAY '21 - Fréquentation par activité'
+                DISPLAY ' '
+                DISPLAY ' Archives'
+                DISPLAY '22 - Consulter les archives'
+                DISPLAY ' '
+                DISPLAY ' Facturation'
+                DISPLAY '23 - Imprimer une facture'
+                DISPLAY '24 - Consulter les séances restantes'
+                DISPLAY '25 - Exporter la feuille de route du jour'
                 DISPLAY '0 - Quitter'
                 DISPLAY '---------------------------------------------'
                 ACCEPT Wchoix
@@ -236,6 +405,10 @@
                       WHEN 19 PERFORM ABONNEMENT_MAIT
                       WHEN 20 PERFORM FREQ_PAR_DATE
                       WHEN 21 PERFORM FREQ_PAR_ACT
+                      WHEN 22 PERFORM CONSULTER_ARCHIVES
+                      WHEN 23 PERFORM IMPRIMER_FACTURE
+                      WHEN 24 PERFORM SEANCES_RESTANTES
+                      WHEN 25 PERFORM EXPORTER_FEUILLE_JOUR
                    END-EVALUATE
                 END-PERFORM
               ELSE
@@ -311,6 +484,11 @@
                END-PERFORM
         WRITE profTampon END-WRITE
         DISPLAY 'Le professeur a été ajouté'
+        MOVE 'AJOUT_PROF' TO Waud_para
+        MOVE fp_num TO Waud_cle
+        MOVE SPACES TO Waud_anc
+        STRING fp_nom fp_prenom fp_qualif fp_tel INTO Waud_nouv
+        PERFORM JOURNALISER
         NOT INVALID KEY
                 DISPLAY 'Ce professeur existe déjà'
         END-START
@@ -328,11 +506,12 @@
         ACCEPT Wnum
         OPEN I-O fprof
         MOVE Wnum TO fp_num
-        START fprof, KEY IS = fp_num
+        READ fprof
 
-        INVALID KEY 
+        INVALID KEY
         DISPLAY 'Cet identifiant n est associé à aucun professeur'
         NOT INVALID KEY
+                STRING fp_nom fp_prenom fp_qualif fp_tel INTO Waud_anc
                 DISPLAY 'Entrez les nouvelles informations'
                 PERFORM WITH TEST AFTER UNTIL fp_nom IS ALPHABETIC
                 DISPLAY 'Nom :'
@@ -363,7 +542,11 @@
                 END-PERFORM
         REWRITE profTampon END-REWRITE
         DISPLAY 'Le professeur a été modifié'
-        END-START
+        MOVE 'MODIFIER_PROF' TO Waud_para
+        MOVE fp_num TO Waud_cle
+        STRING fp_nom fp_prenom fp_qualif fp_tel INTO Waud_nouv
+        PERFORM JOURNALISER
+        END-READ
         PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
              DISPLAY 'Modifier un autre professeur? 1- Oui ou 0- Non'
              ACCEPT Wrep
@@ -380,9 +563,14 @@
         READ fprof
         INVALID KEY 
                 DISPLAY 'Ce professeur n existe pas'
-        NOT INVALID KEY 
+        NOT INVALID KEY
+                MOVE 'SUPPRIMER_PROF' TO Waud_para
+                MOVE fp_num TO Waud_cle
+                STRING fp_nom fp_prenom fp_qualif fp_tel INTO Waud_anc
+                MOVE SPACES TO Waud_nouv
                 DELETE fprof RECORD
                 END-DELETE
+                PERFORM JOURNALISER
                 DISPLAY 'Le professeur a été supprimé'
         END-READ
 
@@ -432,8 +620,13 @@
            END-READ
         END-PERFORM
         CLOSE fcours
-        DISPLAY 'Entrez identifiant de l élève à inscrire'
-        ACCEPT Wnum
+        MOVE 0 TO WinscrireOK
+        IF WabonnementEnCours = 1 THEN
+                MOVE WabonnementNum TO Wnum
+        ELSE
+                DISPLAY 'Entrez identifiant de l élève à inscrire'
+                ACCEPT Wnum
+        END-IF
         OPEN I-O feleve
         MOVE Wnum TO fe_num
         START feleve, KEY IS = fe_num
@@ -444,22 +637,76 @@
                 ACCEPT Wnum2
                 OPEN I-O fcours
                 MOVE Wnum2 TO fc_num
-                START fcours, KEY IS = fc_num
+                READ fcours
                 INVALID KEY
                         DISPLAY 'Ce cours n existe pas'
                 NOT INVALID KEY
-                        OPEN I-O finscription             
-                         MOVE Wnum TO fi_numE
-                         MOVE Wnum2 TO fi_numC
-                         STRING Wnum'-'Wnum2 INTO fi_cleins
-                WRITE insTampon END-WRITE
-                END-START
-                CLOSE finscription
+                        PERFORM COMPTER_INSCRITS_COURS
+                        MOVE 1 TO Winscrire
+                        IF WcompteInscrits NOT < fc_capacite THEN
+                                DISPLAY 'Ce cours est complet ('WcompteInscrits'/'fc_capacite')'
+                                MOVE 0 TO Winscrire
+                                PERFORM WITH TEST AFTER UNTIL Winscrire = 0 OR Winscrire = 1
+                                        DISPLAY 'Inscrire quand meme en surbooking ? 1(oui) ou 0(non)'
+                                        ACCEPT Winscrire
+                                END-PERFORM
+                        END-IF
+                        IF Winscrire = 1 THEN
+                                OPEN I-O finscription
+                                MOVE Wnum TO fi_numE
+                                MOVE Wnum2 TO fi_numC
+                                MOVE fc_annee TO fi_annee
+                                STRING Wnum'-'Wnum2 INTO fi_cleins
+                                IF WabonnementEnCours = 1 THEN
+                                        MOVE WabonnementType TO fi_typeAbo
+                                        MOVE WseanceCourante TO fi_noSeance
+                                ELSE
+                                        MOVE 'Unitaire   ' TO fi_typeAbo
+                                        MOVE 1 TO fi_noSeance
+                                END-IF
+                                WRITE insTampon END-WRITE
+                                CLOSE finscription
+                                DISPLAY 'Eleve inscrit'
+                                MOVE 1 TO WinscrireOK
+                                MOVE Wnum TO WfactNumE
+                                IF WabonnementEnCours = 0 THEN
+                                        MOVE 'Unitaire   ' TO WfactType
+                                        MOVE 1 TO WfactNb
+                                        MOVE WtarifUnit TO WfactTarif
+                                        PERFORM FACTURER
+                                END-IF
+                        ELSE
+                                DISPLAY 'Inscription annulée'
+                        END-IF
+                END-READ
                 CLOSE fcours
         END-START
         CLOSE feleve
         CLOSE fprof.
 
+        COMPTER_INSCRITS_COURS.
+        MOVE 0 TO WcompteInscrits
+        OPEN INPUT finscription
+        MOVE Wnum2 TO fi_numC
+        START finscription, KEY IS = fi_numC
+        INVALID KEY
+                CONTINUE
+        NOT INVALID KEY
+                MOVE 0 TO Wfin2
+                PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+                   READ finscription NEXT
+                   AT END MOVE 1 TO Wfin2
+                   NOT AT END
+                        IF fi_numC = Wnum2 THEN
+                                COMPUTE WcompteInscrits = WcompteInscrits + 1
+                        ELSE
+                                MOVE 1 TO Wfin2
+                        END-IF
+                   END-READ
+                END-PERFORM
+        END-START
+        CLOSE finscription.
+
         LISTE_INSCRIPTION.
         OPEN INPUT finscription
         MOVE 0 TO Wfin
@@ -470,11 +717,77 @@
                  DISPLAY '_______________________________'
                  DISPLAY 'Num Eleve :', fi_numE
                  DISPLAY 'Num Cours :', fi_numC
+                 DISPLAY 'Abonnement :', fi_typeAbo
+                 DISPLAY 'Seance numero :', fi_noSeance
                  DISPLAY '_______________________________'
            END-READ
         END-PERFORM
         CLOSE finscription.
 
+        SEANCES_RESTANTES.
+        DISPLAY 'Entrez l identifiant de l élève'
+        ACCEPT Wnum
+        MOVE 0 TO WcptDec
+        MOVE 0 TO WcptProg
+        MOVE 0 TO WcptMait
+        OPEN INPUT finscription
+        MOVE Wnum TO fi_numE
+        START finscription, KEY IS = fi_numE
+        INVALID KEY
+                DISPLAY 'Cet élève n a aucune inscription'
+        NOT INVALID KEY
+                MOVE 0 TO Wfin
+                PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ finscription NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                        IF fi_numE NOT = Wnum THEN
+                                MOVE 1 TO Wfin
+                        ELSE
+                                EVALUATE fi_typeAbo
+                                  WHEN 'Decouverte '
+                                        COMPUTE WcptDec = WcptDec + 1
+                                  WHEN 'Progression'
+                                        COMPUTE WcptProg = WcptProg + 1
+                                  WHEN 'Maitrise   '
+                                        COMPUTE WcptMait = WcptMait + 1
+                                END-EVALUATE
+                        END-IF
+                   END-READ
+                END-PERFORM
+                DISPLAY '_______________________________'
+                DISPLAY 'Séances restantes pour l élève 'Wnum
+                IF WcptDec > 0 THEN
+                        COMPUTE WseancesRestantes = WnbSeanceDec - WcptDec
+                        IF WseancesRestantes < 0 THEN
+                                COMPUTE WseancesExces = WcptDec - WnbSeanceDec
+                                DISPLAY 'Découverte : forfait dépassé de 'WseancesExces' séance(s)'
+                        ELSE
+                                DISPLAY 'Découverte : 'WseancesRestantes' séance(s) restante(s)'
+                        END-IF
+                END-IF
+                IF WcptProg > 0 THEN
+                        COMPUTE WseancesRestantes = WnbSeanceProg - WcptProg
+                        IF WseancesRestantes < 0 THEN
+                                COMPUTE WseancesExces = WcptProg - WnbSeanceProg
+                                DISPLAY 'Progression : forfait dépassé de 'WseancesExces' séance(s)'
+                        ELSE
+                                DISPLAY 'Progression : 'WseancesRestantes' séance(s) restante(s)'
+                        END-IF
+                END-IF
+                IF WcptMait > 0 THEN
+                        COMPUTE WseancesRestantes = WnbSeanceMait - WcptMait
+                        IF WseancesRestantes < 0 THEN
+                                COMPUTE WseancesExces = WcptMait - WnbSeanceMait
+                                DISPLAY 'Maîtrise : forfait dépassé de 'WseancesExces' séance(s)'
+                        ELSE
+                                DISPLAY 'Maîtrise : 'WseancesRestantes' séance(s) restante(s)'
+                        END-IF
+                END-IF
+                DISPLAY '_______________________________'
+        END-START
+        CLOSE finscription.
+
 
         AJOUT_COURS.
         OPEN I-O fcours
@@ -535,11 +848,20 @@
                   DISPLAY 'Mois :'
                   ACCEPT fc_mois
                 END-PERFORM
+                PERFORM WITH TEST AFTER UNTIL fc_annee>2000 AND fc_annee<3000
+                  DISPLAY 'Annee :'
+                  ACCEPT fc_annee
+                END-PERFORM
                 PERFORM WITH TEST AFTER UNTIL fc_capacite>0 AND fc_capacite<51
                   DISPLAY 'Capacite :'
                   ACCEPT fc_capacite
                 END-PERFORM
                   WRITE cTampon END-WRITE
+                  MOVE 'AJOUT_COURS' TO Waud_para
+                  MOVE fc_num TO Waud_cle
+                  MOVE SPACES TO Waud_anc
+                  STRING fc_activite fc_horaire fc_type fc_jour fc_mois fc_annee fc_capacite INTO Waud_nouv
+                  PERFORM JOURNALISER
                 NOT INVALID KEY
                         DISPLAY 'Ce cours existe déjà'
                 END-START
@@ -555,10 +877,11 @@
         ACCEPT Wnum
         OPEN I-O fcours
         MOVE Wnum TO fc_num
-        START fcours, KEY IS = fc_num
-        INVALID KEY 
+        READ fcours
+        INVALID KEY
                 DISPLAY 'Ce cours n existe pas'
         NOT INVALID KEY
+                STRING fc_activite fc_horaire fc_type fc_jour fc_mois fc_annee fc_capacite INTO Waud_anc
                 MOVE 0 TO Wactiv
                 PERFORM WITH TEST AFTER UNTIL Wactiv > 0 AND Wactiv < 4
                   DISPLAY 'Activite'
@@ -609,14 +932,20 @@
                   DISPLAY 'Mois :'
                   ACCEPT fc_mois
                 END-PERFORM
+                PERFORM WITH TEST AFTER UNTIL fc_annee>2000 AND fc_annee<3000
+                  DISPLAY 'Annee :'
+                  ACCEPT fc_annee
+                END-PERFORM
                 PERFORM WITH TEST AFTER UNTIL fc_capacite>0 AND fc_capacite<51
                   DISPLAY 'Capacite :'
                   ACCEPT fc_capacite
                 END-PERFORM
-                  WRITE cTampon END-WRITE
          REWRITE cTampon END-REWRITE
-         
-         END-START
+         MOVE 'MODIF_COURS' TO Waud_para
+         MOVE fc_num TO Waud_cle
+         STRING fc_activite fc_horaire fc_type fc_jour fc_mois fc_annee fc_capacite INTO Waud_nouv
+         PERFORM JOURNALISER
+         END-READ
         CLOSE fcours.
         
         SUPPRIMER_COURS.
@@ -627,8 +956,13 @@
                 READ fcours
                 INVALID KEY 
                         DISPLAY 'Ce cours n existe pas'
-                NOT INVALID KEY 
+                NOT INVALID KEY
+                        MOVE 'SUPPRIMER_COURS' TO Waud_para
+                        MOVE fc_num TO Waud_cle
+                        STRING fc_activite fc_horaire fc_type fc_jour fc_mois fc_annee fc_capacite INTO Waud_anc
+                        MOVE SPACES TO Waud_nouv
                         DELETE fcours
+                        PERFORM JOURNALISER
                         DISPLAY 'Cours supprimé'
                 END-READ
         CLOSE fcours.
@@ -664,33 +998,176 @@
         DISPLAY 'Tous les cours seront effacés. 1(oui) ou 0(non)'
         ACCEPT Wrep
         IF Wrep = 1 THEN
+                MOVE 0 TO WcheckExists
                 OPEN I-O fCours
                 OPEN EXTEND farchives
-                DISPLAY 'Entrez l annee de l archive'
-                ACCEPT Wannee
-                MOVE 0 TO Wfin
+                OPEN I-O finscription
+                OPEN EXTEND fainscript
+                OPEN I-O fcheckpt
+                MOVE 1 TO ck_id
+                READ fcheckpt
+                INVALID KEY
+                        MOVE 0 TO ck_numC
+                        MOVE 0 TO WtotalCoursArchive
+                        MOVE 0 TO WtotalInsArchive
+                        MOVE 0 TO WarchCoursSkiA
+                        MOVE 0 TO WarchCoursSkiF
+                        MOVE 0 TO WarchCoursSnow
+                        MOVE 0 TO WarchInsSkiA
+                        MOVE 0 TO WarchInsSkiF
+                        MOVE 0 TO WarchInsSnow
+                NOT INVALID KEY
+                        MOVE 1 TO WcheckExists
+                        MOVE ck_totalCours TO WtotalCoursArchive
+                        MOVE ck_totalIns TO WtotalInsArchive
+                        MOVE ck_coursSkiA TO WarchCoursSkiA
+                        MOVE ck_coursSkiF TO WarchCoursSkiF
+                        MOVE ck_coursSnow TO WarchCoursSnow
+                        MOVE ck_insSkiA TO WarchInsSkiA
+                        MOVE ck_insSkiF TO WarchInsSkiF
+                        MOVE ck_insSnow TO WarchInsSnow
+                        DISPLAY 'Reprise d un archivage interrompu apres le cours numero 'ck_numC
+                END-READ
+                MOVE 0 TO WresumeCheck
+                IF ck_numC > 0 THEN
+                        MOVE ck_numC TO fc_num
+                        START fcours, KEY IS > fc_num
+                        INVALID KEY MOVE 1 TO Wfin
+                        NOT INVALID KEY MOVE 0 TO Wfin
+                        END-START
+                        MOVE 1 TO WresumeCheck
+                ELSE
+                        MOVE 0 TO Wfin
+                END-IF
                 PERFORM WITH TEST AFTER UNTIL Wfin = 1
                    READ fcours NEXT
                    AT END MOVE 1 TO Wfin
-                      DISPLAY 'Termine'
                    NOT AT END
-                         STRING Wannee "_" fc_num INTO WnumArchive
-                         MOVE WnumArchive TO fa_num
-                         MOVE fc_activite TO fa_activite
-                         MOVE fc_horaire TO fa_horaire
-                         MOVE fc_numP TO fa_numP
-                         MOVE fc_type TO fa_type
-                         MOVE fc_jour TO fa_jour
-                         MOVE fc_mois TO fa_mois
-                         MOVE fc_capacite TO fa_capacite
-                         WRITE aTampon END-WRITE
+                         STRING fc_annee "_" fc_num INTO WnumArchive
+                         MOVE 0 TO WarchiveExiste
+                         IF WresumeCheck = 1 THEN
+                                 PERFORM VERIFIER_ARCHIVE_EXISTANT
+                                 MOVE 0 TO WresumeCheck
+                         END-IF
+                         IF WarchiveExiste = 0 THEN
+                                 MOVE WnumArchive TO fa_num
+                                 MOVE fc_activite TO fa_activite
+                                 MOVE fc_horaire TO fa_horaire
+                                 MOVE fc_numP TO fa_numP
+                                 MOVE fc_type TO fa_type
+                                 MOVE fc_jour TO fa_jour
+                                 MOVE fc_mois TO fa_mois
+                                 MOVE fc_annee TO fa_annee
+                                 MOVE fc_capacite TO fa_capacite
+                                 WRITE aTampon END-WRITE
+                         END-IF
+                         COMPUTE WtotalCoursArchive = WtotalCoursArchive + 1
+                         IF fc_activite EQUAL 'Ski alpin  ' THEN
+                                 COMPUTE WarchCoursSkiA = WarchCoursSkiA + 1
+                         END-IF
+                         IF fc_activite EQUAL 'Ski de fond' THEN
+                                 COMPUTE WarchCoursSkiF = WarchCoursSkiF + 1
+                         END-IF
+                         IF fc_activite EQUAL 'Snowboard  ' THEN
+                                 COMPUTE WarchCoursSnow = WarchCoursSnow + 1
+                         END-IF
+                         PERFORM ARCHIVER_INSCRIPTIONS_COURS
                          DELETE fcours
+                         MOVE 1 TO ck_id
+                         MOVE fc_num TO ck_numC
+                         MOVE WtotalCoursArchive TO ck_totalCours
+                         MOVE WtotalInsArchive TO ck_totalIns
+                         MOVE WarchCoursSkiA TO ck_coursSkiA
+                         MOVE WarchCoursSkiF TO ck_coursSkiF
+                         MOVE WarchCoursSnow TO ck_coursSnow
+                         MOVE WarchInsSkiA TO ck_insSkiA
+                         MOVE WarchInsSkiF TO ck_insSkiF
+                         MOVE WarchInsSnow TO ck_insSnow
+                         IF WcheckExists = 1 THEN
+                                 REWRITE ckTampon
+                         ELSE
+                                 WRITE ckTampon END-WRITE
+                                 MOVE 1 TO WcheckExists
+                         END-IF
                    END-READ
                 END-PERFORM
+                IF WcheckExists = 1 THEN
+                        MOVE 1 TO ck_id
+                        READ fcheckpt
+                        INVALID KEY
+                                CONTINUE
+                        NOT INVALID KEY
+                                DELETE fcheckpt
+                        END-READ
+                END-IF
                 CLOSE fcours
                 CLOSE farchives
+                CLOSE finscription
+                CLOSE fainscript
+                CLOSE fcheckpt
+                DISPLAY '_______________________________'
+                DISPLAY 'Termine'
+                DISPLAY 'Cours archives : 'WtotalCoursArchive
+                DISPLAY 'Inscriptions archivees : 'WtotalInsArchive
+                DISPLAY 'Ski alpin : 'WarchCoursSkiA' cours, 'WarchInsSkiA' inscriptions'
+                DISPLAY 'Ski de fond : 'WarchCoursSkiF' cours, 'WarchInsSkiF' inscriptions'
+                DISPLAY 'Snowboard : 'WarchCoursSnow' cours, 'WarchInsSnow' inscriptions'
+                DISPLAY '_______________________________'
         END-IF.
 
+        VERIFIER_ARCHIVE_EXISTANT.
+        MOVE 0 TO WarchiveExiste
+        CLOSE farchives
+        OPEN INPUT farchives
+        MOVE 0 TO Wfin2
+        PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+           READ farchives NEXT
+           AT END MOVE 1 TO Wfin2
+           NOT AT END
+                IF fa_num = WnumArchive THEN
+                        MOVE 1 TO WarchiveExiste
+                        MOVE 1 TO Wfin2
+                END-IF
+           END-READ
+        END-PERFORM
+        CLOSE farchives
+        OPEN EXTEND farchives.
+
+        ARCHIVER_INSCRIPTIONS_COURS.
+        MOVE fc_num TO fi_numC
+        START finscription, KEY IS = fi_numC
+        INVALID KEY
+                CONTINUE
+        NOT INVALID KEY
+                MOVE 0 TO Wfin2
+                PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+                   READ finscription NEXT
+                   AT END MOVE 1 TO Wfin2
+                   NOT AT END
+                        IF fi_numC NOT = fc_num THEN
+                                MOVE 1 TO Wfin2
+                        ELSE
+                                MOVE fi_cleins TO ai_cleins
+                                MOVE fi_numC TO ai_numC
+                                MOVE fi_numE TO ai_numE
+                                MOVE fi_annee TO ai_annee
+                                WRITE aiTampon END-WRITE
+                                DELETE finscription RECORD
+                                COMPUTE WtotalInsArchive = WtotalInsArchive + 1
+                                IF fc_activite EQUAL 'Ski alpin  ' THEN
+                                        COMPUTE WarchInsSkiA = WarchInsSkiA + 1
+                                END-IF
+                                IF fc_activite EQUAL 'Ski de fond' THEN
+                                        COMPUTE WarchInsSkiF = WarchInsSkiF + 1
+                                END-IF
+                                IF fc_activite EQUAL 'Snowboard  ' THEN
+                                        COMPUTE WarchInsSnow = WarchInsSnow + 1
+                                END-IF
+                        END-IF
+                   END-READ
+                END-PERFORM
+        END-START.
+
        AJOUT_ELEVE.
        OPEN I-O feleve
        MOVE 0 TO Wrep
@@ -706,6 +1183,11 @@
                DISPLAY "Entrez le numero de téléphone de l'élève"
                ACCEPT fe_tel
        WRITE elTampon END-WRITE
+       MOVE 'AJOUT_ELEVE' TO Waud_para
+       MOVE fe_num TO Waud_cle
+       MOVE SPACES TO Waud_anc
+       STRING fe_nom fe_prenom fe_tel INTO Waud_nouv
+       PERFORM JOURNALISER
        NOT INVALID KEY
                 DISPLAY 'Cet eleve existe déjà'
        END-START
@@ -737,10 +1219,11 @@
         ACCEPT Wnum
         OPEN I-O feleve
         MOVE Wnum TO fe_num
-        START feleve, KEY IS = fe_num
-        INVALID KEY 
+        READ feleve
+        INVALID KEY
          DISPLAY 'Cet Identifiant n existe pas'
         NOT INVALID KEY
+                STRING fe_nom fe_prenom fe_tel INTO Waud_anc
                 DISPLAY 'Entrez les nouvelles informations'
                 DISPLAY 'Nom :'
                 ACCEPT fe_nom
@@ -749,8 +1232,11 @@
                 DISPLAY 'Téléphone :'
                 ACCEPT fe_tel
          REWRITE elTampon END-REWRITE
-         
-         END-START
+         MOVE 'MODIFIER_ELEVE' TO Waud_para
+         MOVE fe_num TO Waud_cle
+         STRING fe_nom fe_prenom fe_tel INTO Waud_nouv
+         PERFORM JOURNALISER
+         END-READ
         CLOSE feleve.
 
 
@@ -778,7 +1264,7 @@
         ACCEPT Wnum
         OPEN I-O fprof
         MOVE Wnum TO fp_num
-        START fprof, KEY IS = fp_num
+        READ fprof
         INVALID KEY
                 DISPLAY 'Ce prof n existe pas'
         NOT INVALID KEY
@@ -786,52 +1272,148 @@
                 ACCEPT Wnum2
                 OPEN I-O fcours
                 MOVE Wnum2 TO fc_num
-                START fcours, KEY IS = fc_num
+                READ fcours
                 INVALID KEY
                         DISPLAY 'Ce cours n existe pas'
                 NOT INVALID KEY
-                          MOVE Wnum TO fc_numP
-                REWRITE cTampon END-REWRITE
-                END-START
+                        IF fp_qualif NOT = fc_activite THEN
+                                DISPLAY 'Ce professeur n est pas qualifié pour '''fc_activite''''
+                        ELSE
+                                MOVE fc_jour TO WcibleJour
+                                MOVE fc_mois TO WcibleMois
+                                MOVE fc_annee TO WcibleAnnee
+                                MOVE fc_horaire TO WcibleHoraire
+                                MOVE fc_num TO WcibleNum
+                                CLOSE fcours
+                                PERFORM VERIFIER_CONFLIT_PROF
+                                OPEN I-O fcours
+                                MOVE WcibleNum TO fc_num
+                                READ fcours
+                                IF WconflitProf = 1 THEN
+                                        DISPLAY 'Ce professeur a déjà un cours sur ce créneau : cours numero 'WconflitNum
+                                ELSE
+                                        MOVE Wnum TO fc_numP
+                                        REWRITE cTampon END-REWRITE
+                                        DISPLAY 'Professeur attribué'
+                                END-IF
+                        END-IF
+                END-READ
                 CLOSE fcours
-        END-START
+        END-READ
         CLOSE fprof.
 
+        VERIFIER_CONFLIT_PROF.
+        MOVE 0 TO WconflitProf
+        MOVE 0 TO WconflitNum
+        OPEN INPUT fcours
+        MOVE 0 TO Wfin2
+        PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+           READ fcours NEXT
+           AT END MOVE 1 TO Wfin2
+           NOT AT END
+                IF fc_numP = Wnum
+                   AND fc_num NOT = WcibleNum
+                   AND fc_jour = WcibleJour
+                   AND fc_mois = WcibleMois
+                   AND fc_annee = WcibleAnnee
+                   AND fc_horaire = WcibleHoraire THEN
+                        MOVE 1 TO WconflitProf
+                        MOVE fc_num TO WconflitNum
+                        MOVE 1 TO Wfin2
+                END-IF
+           END-READ
+        END-PERFORM
+        CLOSE fcours.
+
         ABONNEMENT_DEC.
         MOVE 0 TO Wrep
-        PERFORM WITH TEST AFTER UNTIL Wrep=2 
+        MOVE 0 TO WabonnementReussites
+        DISPLAY 'Entrez identifiant de l élève à inscrire'
+        ACCEPT WabonnementNum
+        MOVE 1 TO WabonnementEnCours
+        MOVE 'Decouverte ' TO WabonnementType
+        PERFORM WITH TEST AFTER UNTIL Wrep=WnbSeanceDec
+                COMPUTE WseanceCourante = Wrep + 1
                 PERFORM INSCRIRE_ELEVE
+                IF WinscrireOK = 1 THEN
+                        COMPUTE WabonnementReussites = WabonnementReussites + 1
+                END-IF
                 COMPUTE Wrep = Wrep + 1
                 DISPLAY '_______________________________'
                 DISPLAY 'Inscription pour l heure numero ' Wrep ' terminée'
                 DISPLAY '_______________________________'
         END-PERFORM
+        MOVE 0 TO WabonnementEnCours
+        IF WabonnementReussites > 0 THEN
+                MOVE 'Decouverte ' TO WfactType
+                MOVE WabonnementReussites TO WfactNb
+                COMPUTE WfactTarif ROUNDED = WtarifDec * WabonnementReussites / WnbSeanceDec
+                PERFORM FACTURER
+        ELSE
+                DISPLAY 'Aucune séance n a pu être réservée, aucune facture émise'
+        END-IF
         DISPLAY '_______________________________'
         DISPLAY 'L ajout pour l abonnement Découverte est terminé'
         DISPLAY '_______________________________'.
 
         ABONNEMENT_PROG.
         MOVE 0 TO Wrep
-        PERFORM WITH TEST AFTER UNTIL Wrep=4 
+        MOVE 0 TO WabonnementReussites
+        DISPLAY 'Entrez identifiant de l élève à inscrire'
+        ACCEPT WabonnementNum
+        MOVE 1 TO WabonnementEnCours
+        MOVE 'Progression' TO WabonnementType
+        PERFORM WITH TEST AFTER UNTIL Wrep=WnbSeanceProg
+                COMPUTE WseanceCourante = Wrep + 1
                 PERFORM INSCRIRE_ELEVE
+                IF WinscrireOK = 1 THEN
+                        COMPUTE WabonnementReussites = WabonnementReussites + 1
+                END-IF
                 COMPUTE Wrep = Wrep + 1
                 DISPLAY '_______________________________'
                 DISPLAY 'Inscription pour l heure numero ' Wrep ' terminée'
                 DISPLAY '_______________________________'
         END-PERFORM
+        MOVE 0 TO WabonnementEnCours
+        IF WabonnementReussites > 0 THEN
+                MOVE 'Progression' TO WfactType
+                MOVE WabonnementReussites TO WfactNb
+                COMPUTE WfactTarif ROUNDED = WtarifProg * WabonnementReussites / WnbSeanceProg
+                PERFORM FACTURER
+        ELSE
+                DISPLAY 'Aucune séance n a pu être réservée, aucune facture émise'
+        END-IF
         DISPLAY '_______________________________'
         DISPLAY 'L ajout pour l abonnement Progession est terminé'
         DISPLAY '_______________________________'.
 
         ABONNEMENT_MAIT.
         MOVE 0 TO Wrep
-        PERFORM WITH TEST AFTER UNTIL Wrep=6 
+        MOVE 0 TO WabonnementReussites
+        DISPLAY 'Entrez identifiant de l élève à inscrire'
+        ACCEPT WabonnementNum
+        MOVE 1 TO WabonnementEnCours
+        MOVE 'Maitrise   ' TO WabonnementType
+        PERFORM WITH TEST AFTER UNTIL Wrep=WnbSeanceMait
+                COMPUTE WseanceCourante = Wrep + 1
                 PERFORM INSCRIRE_ELEVE
+                IF WinscrireOK = 1 THEN
+                        COMPUTE WabonnementReussites = WabonnementReussites + 1
+                END-IF
                 COMPUTE Wrep = Wrep + 1
                 DISPLAY '_______________________________'
                 DISPLAY 'Inscription pour l heure numero ' Wrep ' terminée'
                 DISPLAY '_______________________________'
         END-PERFORM
+        MOVE 0 TO WabonnementEnCours
+        IF WabonnementReussites > 0 THEN
+                MOVE 'Maitrise   ' TO WfactType
+                MOVE WabonnementReussites TO WfactNb
+                COMPUTE WfactTarif ROUNDED = WtarifMait * WabonnementReussites / WnbSeanceMait
+                PERFORM FACTURER
+        ELSE
+                DISPLAY 'Aucune séance n a pu être réservée, aucune facture émise'
+        END-IF
         DISPLAY '_______________________________'
         DISPLAY 'L ajout pour l abonnement Maîtrise est terminé'
         DISPLAY '_______________________________'.
@@ -904,7 +1486,7 @@
            AT END MOVE 1 TO Wfin 
            NOT AT END
                 STRING fc_activite INTO Wcdc
-                IF Wcdc EQUALS 'Snowboard  ' THEN
+                IF Wcdc EQUAL 'Snowboard  ' THEN
                         COMPUTE WtotalCoursSnow = WtotalCoursSnow + 1
                         OPEN INPUT finscription
                         MOVE 0 TO Wfin2
@@ -919,7 +1501,7 @@
                         END-PERFORM
                         CLOSE finscription
                 END-IF 
-                IF 'Ski alpin  ' EQUALS Wcdc THEN
+                IF 'Ski alpin  ' EQUAL Wcdc THEN
                         COMPUTE WtotalCoursSkiA = WtotalCoursSkiA + 1
                         OPEN INPUT finscription
                         MOVE 0 TO Wfin2
@@ -934,7 +1516,7 @@
                         END-PERFORM
                         CLOSE finscription
                 END-IF 
-                IF 'Ski de fond' EQUALS Wcdc THEN
+                IF 'Ski de fond' EQUAL Wcdc THEN
                         COMPUTE WtotalCoursSkiF = WtotalCoursSkiF + 1
                         OPEN INPUT finscription
                         MOVE 0 TO Wfin2
@@ -969,3 +1551,221 @@
         DIVIDE  WtotalInsSkiF BY WtotalCoursSkiF GIVING WmoyenneCoursSkiF
         DISPLAY 'Moyenne inscription par cours :'WmoyenneCoursSkiF
         CLOSE fcours.
+
+        CONSULTER_ARCHIVES.
+        DISPLAY 'Entrez l année de la saison à consulter'
+        ACCEPT WanneeArchive
+        MOVE 0 TO WtotalCoursArchive
+        MOVE 0 TO WtotalInsArchive
+        MOVE 0 TO WarchCoursSkiA
+        MOVE 0 TO WarchCoursSkiF
+        MOVE 0 TO WarchCoursSnow
+        MOVE 0 TO WarchInsSkiA
+        MOVE 0 TO WarchInsSkiF
+        MOVE 0 TO WarchInsSnow
+        OPEN INPUT farchives
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+           READ farchives NEXT
+           AT END MOVE 1 TO Wfin
+           NOT AT END
+                IF fa_annee = WanneeArchive THEN
+                        DISPLAY '_______________________________'
+                        DISPLAY 'Numero :', fa_num
+                        DISPLAY 'Activite :', fa_activite
+                        DISPLAY 'Horaire :', fa_horaire
+                        DISPLAY 'Numero Professeur :', fa_numP
+                        DISPLAY 'Type :', fa_type
+                        DISPLAY 'Date :', fa_jour '/' fa_mois '/' fa_annee
+                        DISPLAY 'Capacite :', fa_capacite
+                        DISPLAY '_______________________________'
+                        COMPUTE WtotalCoursArchive = WtotalCoursArchive + 1
+                        MOVE fa_num(6:4) TO WcoursNumArch
+                        IF fa_activite EQUAL 'Ski alpin  ' THEN
+                                COMPUTE WarchCoursSkiA = WarchCoursSkiA + 1
+                        END-IF
+                        IF fa_activite EQUAL 'Ski de fond' THEN
+                                COMPUTE WarchCoursSkiF = WarchCoursSkiF + 1
+                        END-IF
+                        IF fa_activite EQUAL 'Snowboard  ' THEN
+                                COMPUTE WarchCoursSnow = WarchCoursSnow + 1
+                        END-IF
+                        OPEN INPUT fainscript
+                        MOVE 0 TO Wfin2
+                        PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+                           READ fainscript NEXT
+                           AT END MOVE 1 TO Wfin2
+                           NOT AT END
+                                IF ai_numC = WcoursNumArch AND ai_annee = fa_annee THEN
+                                        COMPUTE WtotalInsArchive = WtotalInsArchive + 1
+                                        IF fa_activite EQUAL 'Ski alpin  ' THEN
+                                                COMPUTE WarchInsSkiA = WarchInsSkiA + 1
+                                        END-IF
+                                        IF fa_activite EQUAL 'Ski de fond' THEN
+                                                COMPUTE WarchInsSkiF = WarchInsSkiF + 1
+                                        END-IF
+                                        IF fa_activite EQUAL 'Snowboard  ' THEN
+                                                COMPUTE WarchInsSnow = WarchInsSnow + 1
+                                        END-IF
+                                END-IF
+                           END-READ
+                        END-PERFORM
+                        CLOSE fainscript
+                END-IF
+           END-READ
+        END-PERFORM
+        CLOSE farchives
+        DISPLAY '_______________________________'
+        DISPLAY 'Bilan de la saison 'WanneeArchive
+        DISPLAY 'Nombre de cours : 'WtotalCoursArchive
+        DISPLAY 'Nombre d inscriptions : 'WtotalInsArchive
+        DISPLAY 'Ski alpin : 'WarchCoursSkiA' cours, 'WarchInsSkiA' inscriptions'
+        DISPLAY 'Ski de fond : 'WarchCoursSkiF' cours, 'WarchInsSkiF' inscriptions'
+        DISPLAY 'Snowboard : 'WarchCoursSnow' cours, 'WarchInsSnow' inscriptions'
+        DISPLAY '_______________________________'.
+
+        EXPORTER_FEUILLE_JOUR.
+        DISPLAY 'Entrez le jour de la feuille de route (JJ)'
+        ACCEPT Wjour
+        DISPLAY 'Entrez le mois de la feuille de route (MM)'
+        ACCEPT Wmois
+        OPEN OUTPUT froster
+        OPEN INPUT fcours
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+           READ fcours NEXT
+           AT END MOVE 1 TO Wfin
+           NOT AT END
+                IF fc_jour = Wjour AND fc_mois = Wmois THEN
+                        MOVE fc_num TO fr_num
+                        MOVE fc_activite TO fr_activite
+                        MOVE fc_horaire TO fr_horaire
+                        MOVE fc_jour TO fr_jour
+                        MOVE fc_mois TO fr_mois
+                        MOVE SPACES TO fr_nomProf
+                        MOVE SPACES TO fr_prenomProf
+                        OPEN INPUT fprof
+                        MOVE fc_numP TO fp_num
+                        START fprof, KEY IS = fp_num
+                        INVALID KEY
+                                CONTINUE
+                        NOT INVALID KEY
+                                READ fprof
+                                MOVE fp_nom TO fr_nomProf
+                                MOVE fp_prenom TO fr_prenomProf
+                        END-START
+                        CLOSE fprof
+                        MOVE fc_num TO WcibleNum
+                        OPEN INPUT finscription
+                        MOVE WcibleNum TO fi_numC
+                        START finscription, KEY IS = fi_numC
+                        INVALID KEY
+                                CONTINUE
+                        NOT INVALID KEY
+                                MOVE 0 TO Wfin2
+                                PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+                                   READ finscription NEXT
+                                   AT END MOVE 1 TO Wfin2
+                                   NOT AT END
+                                        IF fi_numC NOT = WcibleNum THEN
+                                                MOVE 1 TO Wfin2
+                                        ELSE
+                                                MOVE SPACES TO fr_nomEleve
+                                                MOVE SPACES TO fr_prenomEleve
+                                                OPEN INPUT feleve
+                                                MOVE fi_numE TO fe_num
+                                                START feleve, KEY IS = fe_num
+                                                INVALID KEY
+                                                        CONTINUE
+                                                NOT INVALID KEY
+                                                        READ feleve
+                                                        MOVE fe_nom TO fr_nomEleve
+                                                        MOVE fe_prenom TO fr_prenomEleve
+                                                END-START
+                                                CLOSE feleve
+                                                WRITE frTampon END-WRITE
+                                        END-IF
+                                   END-READ
+                                END-PERFORM
+                        END-START
+                        CLOSE finscription
+                END-IF
+           END-READ
+        END-PERFORM
+        CLOSE fcours
+        CLOSE froster
+        DISPLAY 'Feuille de route exportée dans roster.dat'.
+
+        JOURNALISER.
+        OPEN EXTEND faudit
+        ACCEPT au_date FROM DATE
+        ACCEPT au_heure FROM TIME
+        MOVE Waud_para TO au_paragraphe
+        MOVE Waud_cle TO au_cle
+        MOVE Waud_anc TO au_ancienne
+        MOVE Waud_nouv TO au_nouvelle
+        WRITE auTampon END-WRITE
+        CLOSE faudit.
+
+        FACTURER.
+        OPEN I-O ffacture
+        MOVE 1 TO Wrep
+        PERFORM WITH TEST AFTER UNTIL Wrep = 0
+                DISPLAY 'Entrez le numero de la facture'
+                ACCEPT ft_numFact
+                START ffacture, KEY IS = ft_numFact
+                INVALID KEY
+                        MOVE WfactNumE TO ft_numE
+                        MOVE WfactType TO ft_typeAbo
+                        MOVE WfactNb TO ft_nbSeances
+                        MOVE WfactTarif TO ft_tarif
+                        MOVE 0 TO WpaieChoix
+                        PERFORM WITH TEST AFTER UNTIL WpaieChoix = 1 OR WpaieChoix = 2
+                                DISPLAY 'Statut de paiement : 1-Payé 2-Impayé'
+                                ACCEPT WpaieChoix
+                        END-PERFORM
+                        IF WpaieChoix = 1 THEN
+                                MOVE 'Paye      ' TO ft_statut
+                        ELSE
+                                MOVE 'Impaye    ' TO ft_statut
+                        END-IF
+                        WRITE ftTampon END-WRITE
+                        DISPLAY 'Facture enregistrée'
+                        MOVE 0 TO Wrep
+                NOT INVALID KEY
+                        DISPLAY 'Ce numero de facture existe déjà'
+                        MOVE 1 TO Wrep
+                END-START
+        END-PERFORM
+        CLOSE ffacture.
+
+        IMPRIMER_FACTURE.
+        DISPLAY 'Entrez l identifiant de l élève'
+        ACCEPT Wnum
+        OPEN INPUT ffacture
+        MOVE Wnum TO ft_numE
+        START ffacture, KEY IS = ft_numE
+        INVALID KEY
+                DISPLAY 'Aucune facture pour cet élève'
+        NOT INVALID KEY
+                MOVE 0 TO Wfin
+                PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ ffacture NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                        IF ft_numE NOT = Wnum THEN
+                                MOVE 1 TO Wfin
+                        ELSE
+                                DISPLAY '_______________________________'
+                                DISPLAY 'Facture numero :', ft_numFact
+                                DISPLAY 'Eleve :', ft_numE
+                                DISPLAY 'Abonnement :', ft_typeAbo
+                                DISPLAY 'Nombre de séances :', ft_nbSeances
+                                DISPLAY 'Tarif :', ft_tarif
+                                DISPLAY 'Statut :', ft_statut
+                                DISPLAY '_______________________________'
+                        END-IF
+                   END-READ
+                END-PERFORM
+        END-START
+        CLOSE ffacture.
